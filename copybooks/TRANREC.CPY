@@ -0,0 +1,10 @@
+      *> Transaction log record - one entry per posted DEPO/WITH/
+      *> INTR/XFRD/XFRC transaction.
+       01  TRANSACTION-RECORD.
+           05  TR-ACCT-NO             PIC 9(6).
+           05  TR-TRANS-ID            PIC 9(6).
+           05  TR-TYPE                PIC X(4).
+           05  TR-AMT                 PIC 9(7)V99.
+           05  TR-LINKED-ACCT-NO      PIC 9(6).
+           05  TR-DATE                PIC 9(8).
+           05  TR-BALANCE-AFTER       PIC S9(7)V99.
