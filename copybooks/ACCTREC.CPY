@@ -0,0 +1,10 @@
+      *> Account master record - keyed by account number.
+       01  ACCOUNT-MASTER-RECORD.
+           05  AM-ACCT-NO             PIC 9(6).
+           05  AM-NAME                PIC X(20).
+           05  AM-PIN                 PIC 9(4).
+           05  AM-BALANCE             PIC S9(7)V99.
+           05  AM-OVERDRAFT-LIMIT     PIC 9(7)V99.
+           05  AM-PIN-FAIL-COUNT      PIC 9(1).
+           05  AM-STATUS              PIC X(1).
+           05  AM-LAST-INTEREST-DATE  PIC 9(8).
