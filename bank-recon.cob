@@ -0,0 +1,217 @@
+      *
+      *
+      *
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK-RECON.
+       AUTHOR. Alexus Calhoun.
+       DATE-WRITTEN. 08/08/26.
+      *> Batch reconciliation: sums all DEPO, WITH, INTR, XFRD and
+      *> XFRC postings on file per account from the transaction log
+      *> and compares the result against the account master's
+      *> current balance. Reconciles the full transaction history on
+      *> file, not just a single day's activity.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AM-ACCT-NO
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY "TRANREC.CPY".
+
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "ACCTREC.CPY".
+
+       FD  RECON-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-TABLE.
+          05 WS-ACCT-ENTRY OCCURS 500 TIMES.
+             10 WS-TBL-ACCT-NO       PIC 9(6).
+             10 WS-TBL-DEPOSITS      PIC 9(9)V99 VALUE 0.
+             10 WS-TBL-WITHDRAWALS   PIC 9(9)V99 VALUE 0.
+             10 WS-TBL-INTEREST      PIC 9(9)V99 VALUE 0.
+             10 WS-TBL-XFER-IN       PIC 9(9)V99 VALUE 0.
+             10 WS-TBL-XFER-OUT      PIC 9(9)V99 VALUE 0.
+       01 WS-TBL-COUNT             PIC 9(4) VALUE 0.
+       01 WS-FOUND-IDX             PIC 9(4) VALUE 0.
+       01 WS-SUB                   PIC 9(4).
+       01 WS-COMPUTED-BALANCE      PIC S9(9)V99.
+       01 WS-COMPUTED-BAL-DISPLAY  PIC -(9)9.99.
+       01 WS-STATED-BALANCE        PIC S9(9)V99.
+       01 WS-STATED-BAL-DISPLAY    PIC -(9)9.99.
+       01 WS-DIFFERENCE            PIC S9(9)V99.
+       01 WS-DIFFERENCE-DISPLAY    PIC -(9)9.99.
+       01 WS-OUT-OF-BALANCE-COUNT  PIC 9(4) VALUE 0.
+       01 WS-ACCT-FOUND-SW         PIC X VALUE "N".
+       01 WS-TRAN-EOF-SW           PIC X VALUE "N".
+       01 WS-ABORT-SW              PIC X VALUE "N".
+
+       01 WS-TRAN-FILE-STATUS      PIC XX.
+       01 WS-ACCT-FILE-STATUS      PIC XX.
+       01 WS-RPT-FILE-STATUS       PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           IF NOT (WS-ABORT-SW = "Y")
+               PERFORM 2000-SUMMARIZE-TRANSACTIONS
+               PERFORM 3000-COMPARE-TO-MASTER
+               PERFORM 9000-TERMINATE
+           END-IF
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN INPUT ACCOUNT-MASTER-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open RECON.RPT for output (status "
+                       WS-RPT-FILE-STATUS "). Reconciliation "
+                       "aborted."
+               MOVE "Y" TO WS-ABORT-SW
+               CLOSE TRANSACTION-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+           ELSE
+               MOVE SPACES TO RPT-LINE
+               STRING "ACCOUNT RECONCILIATION REPORT (ALL HISTORY)"
+                   DELIMITED BY SIZE INTO RPT-LINE
+               WRITE RPT-LINE
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF.
+
+       2000-SUMMARIZE-TRANSACTIONS.
+           IF WS-TRAN-FILE-STATUS = "35"
+               MOVE SPACES TO RPT-LINE
+               STRING "No transaction activity found for "
+                      "reconciliation."
+                   DELIMITED BY SIZE INTO RPT-LINE
+               WRITE RPT-LINE
+           ELSE
+               PERFORM UNTIL WS-TRAN-EOF-SW = "Y"
+                   READ TRANSACTION-FILE
+                       AT END
+                           MOVE "Y" TO WS-TRAN-EOF-SW
+                       NOT AT END
+                           PERFORM 2100-POST-TO-TABLE
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       2100-POST-TO-TABLE.
+           PERFORM 2110-FIND-OR-ADD-ENTRY
+           IF WS-FOUND-IDX NOT = 0
+               EVALUATE TR-TYPE
+                   WHEN "DEPO"
+                       ADD TR-AMT TO WS-TBL-DEPOSITS(WS-FOUND-IDX)
+                   WHEN "WITH"
+                       ADD TR-AMT TO WS-TBL-WITHDRAWALS(WS-FOUND-IDX)
+                   WHEN "INTR"
+                       ADD TR-AMT TO WS-TBL-INTEREST(WS-FOUND-IDX)
+                   WHEN "XFRC"
+                       ADD TR-AMT TO WS-TBL-XFER-IN(WS-FOUND-IDX)
+                   WHEN "XFRD"
+                       ADD TR-AMT TO WS-TBL-XFER-OUT(WS-FOUND-IDX)
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       2110-FIND-OR-ADD-ENTRY.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TBL-COUNT
+               IF WS-TBL-ACCT-NO(WS-SUB) = TR-ACCT-NO
+                   MOVE WS-SUB TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-IDX = 0
+               IF WS-TBL-COUNT < 500
+                   ADD 1 TO WS-TBL-COUNT
+                   MOVE TR-ACCT-NO TO WS-TBL-ACCT-NO(WS-TBL-COUNT)
+                   MOVE WS-TBL-COUNT TO WS-FOUND-IDX
+               ELSE
+                   DISPLAY "Account table full; skipping account "
+                           TR-ACCT-NO
+               END-IF
+           END-IF.
+
+       3000-COMPARE-TO-MASTER.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TBL-COUNT
+               PERFORM 3100-COMPARE-ONE-ACCOUNT
+           END-PERFORM
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "ACCOUNTS OUT OF BALANCE: " WS-OUT-OF-BALANCE-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       3100-COMPARE-ONE-ACCOUNT.
+           MOVE WS-TBL-ACCT-NO(WS-SUB) TO AM-ACCT-NO
+           MOVE "Y" TO WS-ACCT-FOUND-SW
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-ACCT-FOUND-SW
+           END-READ
+           IF WS-ACCT-FOUND-SW = "N"
+               ADD 1 TO WS-OUT-OF-BALANCE-COUNT
+               MOVE SPACES TO RPT-LINE
+               STRING "ACCT " WS-TBL-ACCT-NO(WS-SUB)
+                      "  *** MISSING FROM MASTER ***"
+                   DELIMITED BY SIZE INTO RPT-LINE
+               WRITE RPT-LINE
+           ELSE
+               COMPUTE WS-COMPUTED-BALANCE =
+                       WS-TBL-DEPOSITS(WS-SUB) + WS-TBL-INTEREST(WS-SUB)
+                       + WS-TBL-XFER-IN(WS-SUB)
+                       - WS-TBL-WITHDRAWALS(WS-SUB)
+                       - WS-TBL-XFER-OUT(WS-SUB)
+               MOVE AM-BALANCE TO WS-STATED-BALANCE
+               COMPUTE WS-DIFFERENCE =
+                       WS-COMPUTED-BALANCE - WS-STATED-BALANCE
+               MOVE WS-COMPUTED-BALANCE TO WS-COMPUTED-BAL-DISPLAY
+               MOVE WS-STATED-BALANCE TO WS-STATED-BAL-DISPLAY
+               MOVE WS-DIFFERENCE TO WS-DIFFERENCE-DISPLAY
+               MOVE SPACES TO RPT-LINE
+               STRING "ACCT " WS-TBL-ACCT-NO(WS-SUB)
+                      "  COMPUTED " WS-COMPUTED-BAL-DISPLAY
+                      "  MASTER " WS-STATED-BAL-DISPLAY
+                      "  DIFF " WS-DIFFERENCE-DISPLAY
+                   DELIMITED BY SIZE INTO RPT-LINE
+               WRITE RPT-LINE
+               IF WS-DIFFERENCE NOT = ZERO
+                   ADD 1 TO WS-OUT-OF-BALANCE-COUNT
+                   MOVE SPACES TO RPT-LINE
+                   STRING "  *** OUT OF BALANCE ***"
+                       DELIMITED BY SIZE INTO RPT-LINE
+                   WRITE RPT-LINE
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE RECON-REPORT-FILE
+           DISPLAY "Reconciliation complete. See RECON.RPT".
