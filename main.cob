@@ -1,10 +1,10 @@
-      * 
-      * 
-      *                             
-      *                 
-      * 
-      * 
-      *  
+      *
+      *
+      *
+      *
+      *
+      *
+      *
 
 
        IDENTIFICATION DIVISION.
@@ -12,121 +12,884 @@
        AUTHOR. Alexus Calhoun.
        DATE-WRITTEN. 11/5/25.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AM-ACCT-NO
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT STATEMENT-FILE ASSIGN TO "STATEMENT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "ACCTREC.CPY".
+
+       FD  TRANSACTION-FILE.
+           COPY "TRANREC.CPY".
+
+       FD  STATEMENT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  STATEMENT-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 NEWLINE          PIC X VALUE X"0A".
-       01 WS-I             PIC 9(1).
-       01 WS-NAME          PIC X(10).
+       01 WS-NAME          PIC X(20).
        01 WS-MESSAGE       PIC X(50)
             VALUE "Please enter your name: ".
        01 WS-PIN           PIC 9(4).
+       01 WS-PIN-INPUT     PIC X(4).
        01 WS-PIN-MESSAGE   PIC X(22)
             VALUE "Create a 4 Digit Pin: ".
-       01 WS-MENU-LAYOUT   PIC X(200)
+       01 WS-PIN-OK-SW     PIC X VALUE "N".
+          88 PIN-VERIFIED       VALUE "Y".
+       01 WS-ACCOUNT-LOCKED-SW PIC X VALUE "N".
+          88 ACCOUNT-LOCKED    VALUE "Y".
+       01 WS-ABORT-SW      PIC X VALUE "N".
+          88 WS-ABORT          VALUE "Y".
+       01 WS-LOGOUT-SW      PIC X VALUE "N".
+       01 WS-EXIT-PROGRAM-SW PIC X VALUE "N".
+
+       01 WS-ACCT-NO       PIC 9(6).
+       01 WS-ACCT-NO-TEXT  PIC X(6).
+       01 WS-CREATE-YN     PIC X.
+       01 WS-FOUND-SW      PIC X VALUE "N".
+          88 ACCOUNT-FOUND     VALUE "Y".
+          88 ACCOUNT-NOT-FOUND VALUE "N".
+       01 WS-NEWLY-CREATED-SW PIC X VALUE "N".
+       01 WS-WRITE-OK-SW      PIC X VALUE "N".
+
+       01 WS-OVERDRAFT-LIMIT PIC 9(7)V99 VALUE 0.
+       01 WS-OVERDRAFT-TEXT  PIC X(10).
+
+       01 WS-MENU-LAYOUT   PIC X(400)
             VALUE "   ***MENU***" & X"0A" &
                   "1. DEPOSIT" & X"0A" &
                   "2. WITHDRAWAL" & X"0A" &
                   "3. BALANCE INQUIRY" & X"0A" &
                   "4. Transaction History" & X"0A" &
-                  "5. EXIT" & X"0A" & X"0A" &
+                  "5. TRANSFER FUNDS" & X"0A" &
+                  "6. Statement Export" & X"0A" &
+                  "7. Post Interest" & X"0A" &
+                  "8. LOG OUT (Next Customer)" & X"0A" &
+                  "9. EXIT" & X"0A" & X"0A" &
                   "Please Enter Your Selection: ".
        01 WS-MENU-INPUT    PIC 9(1).
        01 WS-EXIT.
           05 WS-GOODBYE    PIC X(27)
                 VALUE "Signing you off. Thank you ".
-       01 WS-BALANCE       PIC 9(7)V99 VALUE 0.
-       01 WS-DEPOSIT       PIC 9(7)V99 VALUE 0.
-       01 WS-WITHDRAWAL    PIC 9(7)V99 VALUE 0.
-       01 WS-BALANCE-DISPLAY PIC $,$$$,$$9.99.
-       01 WS-TRANS-HIS.
-          03 WS-TRANS      OCCURS 0 TO 20 TIMES
-                           DEPENDING ON WS-IDX
-                           INDEXED BY WS-IDX.
-             05 WS-ID      PIC 9(3) VALUE 001.
-             05 WS-TYPE    PIC X(4) VALUE "NULL".
-             05 WS-AMT     PIC Z,ZZZ,ZZ9.99 VALUE 0.
-          
+
+       01 WS-BALANCE          PIC S9(7)V99 VALUE 0.
+       01 WS-DEPOSIT           PIC 9(7)V99 VALUE 0.
+       01 WS-DEPOSIT-TEXT       PIC X(10).
+       01 WS-WITHDRAWAL         PIC 9(7)V99 VALUE 0.
+       01 WS-WITHDRAWAL-TEXT    PIC X(10).
+       01 WS-WITHDRAW-DONE-SW   PIC X VALUE "N".
+       01 WS-BALANCE-DISPLAY PIC $,$$$,$$9.99-.
+
+       01 WS-XFER-TO-ACCT       PIC 9(6).
+       01 WS-XFER-TO-ACCT-TEXT  PIC X(6).
+       01 WS-XFER-AMOUNT        PIC 9(7)V99.
+       01 WS-XFER-AMOUNT-TEXT   PIC X(10).
+       01 WS-XFER-DEST-NAME     PIC X(20).
+       01 WS-XFER-DEST-NEW-BAL  PIC S9(7)V99.
+       01 WS-XFER-DONE-SW       PIC X VALUE "N".
+       01 WS-XFER-CANCEL-SW     PIC X VALUE "N".
+       01 WS-XFER-DEST-OK-SW    PIC X VALUE "N".
+
+       01 WS-INTEREST-TIER1-CEILING PIC 9(7)V99 VALUE 1000.00.
+       01 WS-INTEREST-TIER1-RATE    PIC V9(4) VALUE 0.0050.
+       01 WS-INTEREST-TIER2-CEILING PIC 9(7)V99 VALUE 10000.00.
+       01 WS-INTEREST-TIER2-RATE    PIC V9(4) VALUE 0.0100.
+       01 WS-INTEREST-TIER3-RATE    PIC V9(4) VALUE 0.0150.
+       01 WS-INTEREST-RATE      PIC V9(4).
+       01 WS-INTEREST-AMOUNT    PIC S9(7)V99.
+       01 WS-TODAY-DATE         PIC 9(8).
+
+       01 WS-NEXT-TRANS-ID      PIC 9(6) VALUE 0.
+       01 WS-TRAN-ACCT-NO       PIC 9(6).
+       01 WS-TRAN-TYPE          PIC X(4).
+       01 WS-TRAN-AMOUNT        PIC 9(7)V99.
+       01 WS-TRAN-LINKED-ACCT   PIC 9(6).
+       01 WS-TRAN-BALANCE-AFTER PIC S9(7)V99.
+       01 WS-TRAN-EOF-SW        PIC X VALUE "N".
+       01 WS-TRAN-FOUND-SW      PIC X VALUE "N".
+       01 WS-TR-AMT-DISPLAY     PIC $,$$$,$$9.99.
+       01 WS-TR-BAL-DISPLAY     PIC $,$$$,$$9.99-.
+
+       01 WS-AMOUNT-VALID-SW    PIC X VALUE "N".
+       01 WS-AMOUNT-TRIMMED     PIC X(10).
+       01 WS-AMOUNT-TEST-CODE   PIC S9(4).
+       01 WS-NUMVAL-AMOUNT      PIC S9(9)V99.
+
+       01 WS-ACCT-FILE-STATUS   PIC XX.
+       01 WS-TRAN-FILE-STATUS   PIC XX.
+       01 WS-STMT-FILE-STATUS   PIC XX.
 
        PROCEDURE DIVISION.
-           DISPLAY WS-MESSAGE
-           ACCEPT WS-NAME
-           DISPLAY WS-PIN-MESSAGE
-           ACCEPT WS-PIN
-           DISPLAY "Account created for: " WS-NAME
-           DISPLAY NEWLINE
-           SET WS-IDX TO 1
-           
-        PERFORM UNTIL WS-MENU-INPUT = 5
-           DISPLAY WS-MENU-LAYOUT
-           ACCEPT WS-MENU-INPUT
-
-           EVALUATE WS-MENU-INPUT
-               WHEN 1
-                   DISPLAY "Deposit selected."
-                   DISPLAY NEWLINE
-                   DISPLAY "Current Balance:  " WS-BALANCE-DISPLAY
-                   DISPLAY "Enter Deposit Amount: "
-                   ACCEPT WS-DEPOSIT
-                   ADD WS-DEPOSIT TO WS-BALANCE
-                   MOVE WS-BALANCE to WS-BALANCE-DISPLAY
-                   DISPLAY "NEW Balance:  " WS-BALANCE-DISPLAY
-                   DISPLAY NEWLINE
-                   *> Adding to Transaction History
-                   MOVE WS-IDX TO WS-ID(WS-IDX)
-                   MOVE "DEPO" TO WS-TYPE(WS-IDX)
-                   MOVE WS-DEPOSIT TO WS-AMT(WS-IDX)
-                   SET WS-IDX UP BY 1
-               WHEN 2
-                   DISPLAY "Withdrawal selected."
-                   DISPLAY NEWLINE
-                   MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
-                   DISPLAY "Current Balance:  " WS-BALANCE-DISPLAY
-                   DISPLAY "Enter Withdrawal Amount: "
-                   ACCEPT WS-WITHDRAWAL
-                   *> Validate Withdrawal < Account Balance
-                   PERFORM UNTIL WS-WITHDRAWAL <= WS-BALANCE
-                      IF WS-WITHDRAWAL > WS-BALANCE
-                        DISPLAY "Withdrawal Amount Exceeds Balance"
-                        DISPLAY "Please Enter Amount Less Than Balance"
-                        ACCEPT WS-WITHDRAWAL
-                      END-IF
-                   END-PERFORM
-                   SUBTRACT WS-WITHDRAWAL FROM WS-BALANCE
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EXIT-PROGRAM-SW = "Y"
+               PERFORM 2600-RESET-SESSION
+               PERFORM 2000-LOGIN
+               IF NOT WS-ABORT
+                   PERFORM 2700-CUSTOMER-MENU
+               END-IF
+           END-PERFORM
+
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF WS-ACCT-FILE-STATUS = "35"
+              OPEN OUTPUT ACCOUNT-MASTER-FILE
+              CLOSE ACCOUNT-MASTER-FILE
+              OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF
+           PERFORM 1100-SEED-NEXT-TRANS-ID.
+
+       1100-SEED-NEXT-TRANS-ID.
+           MOVE 0 TO WS-NEXT-TRANS-ID
+           MOVE "N" TO WS-TRAN-EOF-SW
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-TRAN-EOF-SW = "Y"
+                   READ TRANSACTION-FILE
+                       AT END
+                           MOVE "Y" TO WS-TRAN-EOF-SW
+                       NOT AT END
+                           IF TR-TRANS-ID > WS-NEXT-TRANS-ID
+                               MOVE TR-TRANS-ID TO WS-NEXT-TRANS-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       2600-RESET-SESSION.
+           MOVE "N" TO WS-ABORT-SW
+           MOVE "N" TO WS-ACCOUNT-LOCKED-SW
+           MOVE "N" TO WS-FOUND-SW
+           MOVE "N" TO WS-NEWLY-CREATED-SW
+           MOVE "N" TO WS-LOGOUT-SW
+           MOVE ZERO TO WS-MENU-INPUT
+           MOVE SPACES TO WS-NAME.
+
+       2700-CUSTOMER-MENU.
+           PERFORM UNTIL WS-LOGOUT-SW = "Y" OR WS-EXIT-PROGRAM-SW = "Y"
+              DISPLAY WS-MENU-LAYOUT
+              ACCEPT WS-MENU-INPUT
+
+              EVALUATE WS-MENU-INPUT
+                  WHEN 1
+                      PERFORM 3000-DEPOSIT
+                  WHEN 2
+                      PERFORM 3100-WITHDRAWAL
+                  WHEN 3
+                      PERFORM 3200-BALANCE-INQUIRY
+                  WHEN 4
+                      PERFORM 3300-TRANSACTION-HISTORY
+                  WHEN 5
+                      PERFORM 3400-TRANSFER-FUNDS
+                  WHEN 6
+                      PERFORM 3500-STATEMENT-EXPORT
+                  WHEN 7
+                      PERFORM 3600-POST-INTEREST
+                  WHEN 8
+                      DISPLAY WS-GOODBYE  FUNCTION TRIM(WS-NAME)  "!"
+                      MOVE "Y" TO WS-LOGOUT-SW
+                  WHEN 9
+                      DISPLAY WS-GOODBYE  FUNCTION TRIM(WS-NAME)  "!"
+                      MOVE "Y" TO WS-EXIT-PROGRAM-SW
+                  WHEN OTHER
+                      DISPLAY "Invalid input, try again."
+              END-EVALUATE
+
+              IF ACCOUNT-LOCKED
+                  MOVE "Y" TO WS-LOGOUT-SW
+              END-IF
+           END-PERFORM.
+
+       2000-LOGIN.
+           PERFORM 2100-GET-ACCOUNT-NUMBER
+           IF WS-EXIT-PROGRAM-SW = "Y"
+               MOVE "Y" TO WS-ABORT-SW
+           ELSE
+               MOVE WS-ACCT-NO TO AM-ACCT-NO
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY MOVE "N" TO WS-FOUND-SW
+                   NOT INVALID KEY MOVE "Y" TO WS-FOUND-SW
+               END-READ
+
+               IF ACCOUNT-NOT-FOUND
+                   PERFORM 2200-OFFER-CREATE-ACCOUNT
+               END-IF
+
+               IF ACCOUNT-FOUND AND AM-STATUS = "L"
+                   MOVE "Y" TO WS-ACCOUNT-LOCKED-SW
+                   MOVE "Y" TO WS-ABORT-SW
+                   DISPLAY "This account is locked due to repeated "
+                           "PIN failures."
+                   DISPLAY "Please see a branch representative to "
+                           "unlock it."
+               END-IF
+
+               IF ACCOUNT-FOUND AND NOT ACCOUNT-LOCKED
+                                 AND WS-NEWLY-CREATED-SW = "N"
+                   DISPLAY "Welcome back, " FUNCTION TRIM(AM-NAME) "."
+                   PERFORM 2500-VERIFY-PIN
+                   IF ACCOUNT-LOCKED
+                      MOVE "Y" TO WS-ABORT-SW
+                   END-IF
+               END-IF
+
+               IF ACCOUNT-NOT-FOUND AND WS-NEWLY-CREATED-SW = "N"
+                   MOVE "Y" TO WS-ABORT-SW
+               END-IF
+
+               IF NOT WS-ABORT
+                   MOVE AM-NAME TO WS-NAME
+                   MOVE AM-BALANCE TO WS-BALANCE
                    MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
-                   DISPLAY "NEW Balance:  " WS-BALANCE-DISPLAY
-                   DISPLAY NEWLINE
-                   *> Adding to Transaction History
-                   MOVE WS-IDX TO WS-ID(WS-IDX)
-                   MOVE "WITH" TO WS-TYPE(WS-IDX)
-                   MOVE WS-WITHDRAWAL TO WS-AMT(WS-IDX)
-                   SET WS-IDX UP BY 1
-               WHEN 3
-                   DISPLAY "Balance inquiry selected."
+                   DISPLAY "Account ready for: "
+                           FUNCTION TRIM(WS-NAME)
                    DISPLAY NEWLINE
-                   DISPLAY "***"
-                   DISPLAY "ACCOUNT NAME: " WS-NAME
-                   DISPLAY "BALANCE: $" WS-BALANCE-DISPLAY
-                   DISPLAY "***"
-                   DISPLAY NEWLINE
-               WHEN 4
-                   DISPLAY "Transaction History selected."
-                   *> Transaction History
-                   DISPLAY WS-TRANS-HIS
-                   *> using index to parse thru history
-                   PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = WS-IDX
-                       DISPLAY "***"
-                       DISPLAY "TRANSACTION #" WS-ID(WS-I) ":"
-                       DISPLAY "TYPE: " WS-TYPE(WS-I)
-                       DISPLAY "AMOUNT: $" FUNCTION TRIM(WS-AMT(WS-I))
-                       DISPLAY "***"
+               END-IF
+           END-IF.
+
+       2100-GET-ACCOUNT-NUMBER.
+           MOVE "N" TO WS-AMOUNT-VALID-SW
+           PERFORM UNTIL WS-AMOUNT-VALID-SW = "Y"
+               DISPLAY "Enter Account Number (or Q to exit): "
+               ACCEPT WS-ACCT-NO-TEXT
+               IF FUNCTION UPPER-CASE(WS-ACCT-NO-TEXT(1:1)) = "Q"
+                   MOVE "Y" TO WS-EXIT-PROGRAM-SW
+                   MOVE "Y" TO WS-AMOUNT-VALID-SW
+               ELSE
+                   IF FUNCTION TRIM(WS-ACCT-NO-TEXT) IS NUMERIC
+                      AND FUNCTION TRIM(WS-ACCT-NO-TEXT) > ZERO
+                       MOVE FUNCTION TRIM(WS-ACCT-NO-TEXT)
+                           TO WS-ACCT-NO
+                       MOVE "Y" TO WS-AMOUNT-VALID-SW
+                   ELSE
+                       DISPLAY "Invalid account number. Enter digits "
+                               "only, greater than zero, or Q to "
+                               "exit."
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2200-OFFER-CREATE-ACCOUNT.
+           DISPLAY "No account found for number " WS-ACCT-NO "."
+           DISPLAY "Create a new account with this number? (Y/N): "
+           ACCEPT WS-CREATE-YN
+           IF FUNCTION UPPER-CASE(WS-CREATE-YN) = "Y"
+               PERFORM 2300-CREATE-ACCOUNT
+           ELSE
+               DISPLAY "Cannot proceed without a valid account."
+           END-IF.
+
+       2300-CREATE-ACCOUNT.
+           MOVE WS-ACCT-NO TO AM-ACCT-NO
+           DISPLAY WS-MESSAGE
+           ACCEPT AM-NAME
+           PERFORM 2400-GET-NEW-PIN
+           MOVE WS-PIN TO AM-PIN
+           MOVE ZERO TO AM-BALANCE
+           PERFORM 2450-GET-OVERDRAFT-LIMIT
+           MOVE 0 TO AM-PIN-FAIL-COUNT
+           MOVE "A" TO AM-STATUS
+           MOVE ZERO TO AM-LAST-INTEREST-DATE
+           MOVE "N" TO WS-WRITE-OK-SW
+           WRITE ACCOUNT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to create account. It may already "
+                           "exist."
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-WRITE-OK-SW
+           END-WRITE
+           IF WS-WRITE-OK-SW = "Y"
+               MOVE "Y" TO WS-FOUND-SW
+               MOVE "Y" TO WS-NEWLY-CREATED-SW
+               DISPLAY "Account created for: " FUNCTION TRIM(AM-NAME)
+           END-IF.
+
+       2400-GET-NEW-PIN.
+           MOVE "N" TO WS-AMOUNT-VALID-SW
+           PERFORM UNTIL WS-AMOUNT-VALID-SW = "Y"
+               DISPLAY WS-PIN-MESSAGE
+               ACCEPT WS-PIN-INPUT
+               IF WS-PIN-INPUT IS NUMERIC
+                   MOVE WS-PIN-INPUT TO WS-PIN
+                   MOVE "Y" TO WS-AMOUNT-VALID-SW
+               ELSE
+                   DISPLAY "PIN must be exactly 4 numeric digits."
+               END-IF
+           END-PERFORM.
+
+       2450-GET-OVERDRAFT-LIMIT.
+           MOVE "N" TO WS-AMOUNT-VALID-SW
+           PERFORM UNTIL WS-AMOUNT-VALID-SW = "Y"
+               DISPLAY "Enter Overdraft Limit (0 for none): "
+               ACCEPT WS-OVERDRAFT-TEXT
+               MOVE FUNCTION TRIM(WS-OVERDRAFT-TEXT)
+                   TO WS-AMOUNT-TRIMMED
+               COMPUTE WS-AMOUNT-TEST-CODE =
+                       FUNCTION TEST-NUMVAL(WS-AMOUNT-TRIMMED)
+               IF WS-AMOUNT-TEST-CODE = 0
+                   COMPUTE WS-NUMVAL-AMOUNT =
+                           FUNCTION NUMVAL(WS-AMOUNT-TRIMMED)
+                   IF WS-NUMVAL-AMOUNT >= ZERO
+                          AND WS-NUMVAL-AMOUNT <= 9999999.99
+                       MOVE WS-NUMVAL-AMOUNT TO WS-OVERDRAFT-LIMIT
+                       MOVE "Y" TO WS-AMOUNT-VALID-SW
+                   ELSE
+                       DISPLAY "Invalid amount. Enter a non-negative "
+                               "number up to 9999999.99, e.g. 150.50."
+                   END-IF
+               ELSE
+                   DISPLAY "Invalid amount. Enter a non-negative "
+                           "number up to 9999999.99, e.g. 150.50."
+               END-IF
+           END-PERFORM
+           MOVE WS-OVERDRAFT-LIMIT TO AM-OVERDRAFT-LIMIT.
+
+       2500-VERIFY-PIN.
+           MOVE "N" TO WS-PIN-OK-SW
+           PERFORM UNTIL PIN-VERIFIED OR ACCOUNT-LOCKED
+               DISPLAY "Enter 4-Digit PIN: "
+               ACCEPT WS-PIN-INPUT
+               IF WS-PIN-INPUT IS NUMERIC
+                   MOVE WS-PIN-INPUT TO WS-PIN
+                   MOVE WS-ACCT-NO TO AM-ACCT-NO
+                   READ ACCOUNT-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY "Account lookup error."
+                   END-READ
+                   IF WS-PIN = AM-PIN
+                       MOVE "Y" TO WS-PIN-OK-SW
+                       MOVE 0 TO AM-PIN-FAIL-COUNT
+                       REWRITE ACCOUNT-MASTER-RECORD
+                           INVALID KEY CONTINUE
+                       END-REWRITE
+                   ELSE
+                       ADD 1 TO AM-PIN-FAIL-COUNT
+                       IF AM-PIN-FAIL-COUNT >= 3
+                           MOVE "L" TO AM-STATUS
+                           MOVE "Y" TO WS-ACCOUNT-LOCKED-SW
+                       END-IF
+                       REWRITE ACCOUNT-MASTER-RECORD
+                           INVALID KEY CONTINUE
+                       END-REWRITE
+                       IF ACCOUNT-LOCKED
+                           DISPLAY "Too many incorrect PIN attempts."
+                           DISPLAY "Account has been locked. See a "
+                                   "branch representative."
+                       ELSE
+                           DISPLAY "Incorrect PIN. Please try again."
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY "PIN must be exactly 4 numeric digits."
+               END-IF
+           END-PERFORM.
+
+       3000-DEPOSIT.
+           PERFORM 2500-VERIFY-PIN
+           IF NOT ACCOUNT-LOCKED
+               MOVE WS-ACCT-NO TO AM-ACCT-NO
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Account lookup error."
+               END-READ
+               MOVE AM-BALANCE TO WS-BALANCE
+               MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+               DISPLAY "Deposit selected."
+               DISPLAY NEWLINE
+               DISPLAY "Current Balance:  " WS-BALANCE-DISPLAY
+               PERFORM 4100-GET-DEPOSIT-AMOUNT
+               ADD WS-DEPOSIT TO AM-BALANCE
+               REWRITE ACCOUNT-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "Update failed."
+               END-REWRITE
+               MOVE AM-BALANCE TO WS-BALANCE
+               MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+               DISPLAY "NEW Balance:  " WS-BALANCE-DISPLAY
+               DISPLAY NEWLINE
+               MOVE WS-ACCT-NO TO WS-TRAN-ACCT-NO
+               MOVE "DEPO" TO WS-TRAN-TYPE
+               MOVE WS-DEPOSIT TO WS-TRAN-AMOUNT
+               MOVE ZERO TO WS-TRAN-LINKED-ACCT
+               MOVE WS-BALANCE TO WS-TRAN-BALANCE-AFTER
+               PERFORM 5000-LOG-TRANSACTION
+           END-IF.
+
+       4100-GET-DEPOSIT-AMOUNT.
+           MOVE "N" TO WS-AMOUNT-VALID-SW
+           PERFORM UNTIL WS-AMOUNT-VALID-SW = "Y"
+               DISPLAY "Enter Deposit Amount: "
+               ACCEPT WS-DEPOSIT-TEXT
+               MOVE FUNCTION TRIM(WS-DEPOSIT-TEXT) TO WS-AMOUNT-TRIMMED
+               COMPUTE WS-AMOUNT-TEST-CODE =
+                       FUNCTION TEST-NUMVAL(WS-AMOUNT-TRIMMED)
+               IF WS-AMOUNT-TEST-CODE = 0
+                   COMPUTE WS-NUMVAL-AMOUNT =
+                           FUNCTION NUMVAL(WS-AMOUNT-TRIMMED)
+                   IF WS-NUMVAL-AMOUNT > ZERO
+                          AND WS-NUMVAL-AMOUNT <= 9999999.99
+                       MOVE WS-NUMVAL-AMOUNT TO WS-DEPOSIT
+                       MOVE "Y" TO WS-AMOUNT-VALID-SW
+                   ELSE
+                       DISPLAY "Invalid amount. Enter a positive "
+                               "value up to 9999999.99, e.g. 150.50."
+                   END-IF
+               ELSE
+                   DISPLAY "Invalid amount. Enter a positive numeric "
+                           "value up to 9999999.99, e.g. 150.50."
+               END-IF
+           END-PERFORM.
+
+       3100-WITHDRAWAL.
+           PERFORM 2500-VERIFY-PIN
+           IF NOT ACCOUNT-LOCKED
+               MOVE WS-ACCT-NO TO AM-ACCT-NO
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Account lookup error."
+               END-READ
+               MOVE AM-BALANCE TO WS-BALANCE
+               MOVE AM-OVERDRAFT-LIMIT TO WS-OVERDRAFT-LIMIT
+               MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+               DISPLAY "Withdrawal selected."
+               DISPLAY NEWLINE
+               DISPLAY "Current Balance:  " WS-BALANCE-DISPLAY
+               MOVE "N" TO WS-WITHDRAW-DONE-SW
+               *> Validate Withdrawal against balance plus overdraft,
+               *> with an escape hatch back to the menu.
+               PERFORM UNTIL WS-WITHDRAW-DONE-SW = "Y"
+                   DISPLAY "Enter Withdrawal Amount (or C to cancel): "
+                   ACCEPT WS-WITHDRAWAL-TEXT
+                   IF FUNCTION UPPER-CASE(WS-WITHDRAWAL-TEXT(1:1))
+                           = "C"
+                       DISPLAY "Withdrawal cancelled."
+                       MOVE "Y" TO WS-WITHDRAW-DONE-SW
+                   ELSE
+                       MOVE FUNCTION TRIM(WS-WITHDRAWAL-TEXT)
+                           TO WS-AMOUNT-TRIMMED
+                       COMPUTE WS-AMOUNT-TEST-CODE =
+                               FUNCTION TEST-NUMVAL(WS-AMOUNT-TRIMMED)
+                       IF WS-AMOUNT-TEST-CODE = 0
+                           COMPUTE WS-NUMVAL-AMOUNT =
+                                   FUNCTION NUMVAL(WS-AMOUNT-TRIMMED)
+                       END-IF
+                       IF WS-AMOUNT-TEST-CODE = 0
+                          AND WS-NUMVAL-AMOUNT > ZERO
+                          AND WS-NUMVAL-AMOUNT <= 9999999.99
+                           MOVE WS-NUMVAL-AMOUNT TO WS-WITHDRAWAL
+                           IF WS-WITHDRAWAL <=
+                                   WS-BALANCE + WS-OVERDRAFT-LIMIT
+                               SUBTRACT WS-WITHDRAWAL FROM AM-BALANCE
+                               REWRITE ACCOUNT-MASTER-RECORD
+                                   INVALID KEY
+                                       DISPLAY "Update failed."
+                               END-REWRITE
+                               MOVE AM-BALANCE TO WS-BALANCE
+                               MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+                               DISPLAY "NEW Balance:  "
+                                       WS-BALANCE-DISPLAY
+                               DISPLAY NEWLINE
+                               MOVE WS-ACCT-NO TO WS-TRAN-ACCT-NO
+                               MOVE "WITH" TO WS-TRAN-TYPE
+                               MOVE WS-WITHDRAWAL TO WS-TRAN-AMOUNT
+                               MOVE ZERO TO WS-TRAN-LINKED-ACCT
+                               MOVE WS-BALANCE TO WS-TRAN-BALANCE-AFTER
+                               PERFORM 5000-LOG-TRANSACTION
+                               MOVE "Y" TO WS-WITHDRAW-DONE-SW
+                           ELSE
+                               DISPLAY "Withdrawal Amount Exceeds "
+                                       "Balance And Overdraft Limit"
+                               DISPLAY "Please Enter A Smaller Amount "
+                                       "Or 'C' To Cancel"
+                           END-IF
+                       ELSE
+                           DISPLAY "Invalid amount. Enter a positive "
+                                   "value up to 9999999.99 (e.g. "
+                                   "150.50) or 'C' to cancel."
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       3200-BALANCE-INQUIRY.
+           MOVE WS-ACCT-NO TO AM-ACCT-NO
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Account lookup error."
+           END-READ
+           MOVE AM-BALANCE TO WS-BALANCE
+           MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+           DISPLAY "Balance inquiry selected."
+           DISPLAY NEWLINE
+           DISPLAY "***"
+           DISPLAY "ACCOUNT NUMBER: " WS-ACCT-NO
+           DISPLAY "ACCOUNT NAME: " WS-NAME
+           DISPLAY "BALANCE: $" WS-BALANCE-DISPLAY
+           DISPLAY "***"
+           DISPLAY NEWLINE.
+
+       3300-TRANSACTION-HISTORY.
+           DISPLAY "Transaction History selected."
+           DISPLAY NEWLINE
+           MOVE "N" TO WS-TRAN-FOUND-SW
+           MOVE "N" TO WS-TRAN-EOF-SW
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS = "35"
+               DISPLAY "No transaction history on file yet."
+           ELSE
+               PERFORM UNTIL WS-TRAN-EOF-SW = "Y"
+                   READ TRANSACTION-FILE
+                       AT END
+                           MOVE "Y" TO WS-TRAN-EOF-SW
+                       NOT AT END
+                           IF TR-ACCT-NO = WS-ACCT-NO
+                               MOVE "Y" TO WS-TRAN-FOUND-SW
+                               PERFORM 3310-DISPLAY-TRANSACTION
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+               IF WS-TRAN-FOUND-SW = "N"
+                   DISPLAY "No transactions found for this account."
+               END-IF
+           END-IF.
+
+       3310-DISPLAY-TRANSACTION.
+           MOVE TR-AMT TO WS-TR-AMT-DISPLAY
+           MOVE TR-BALANCE-AFTER TO WS-TR-BAL-DISPLAY
+           DISPLAY "***"
+           DISPLAY "TRANSACTION #" TR-TRANS-ID
+           DISPLAY "TYPE: " TR-TYPE
+           DISPLAY "AMOUNT: " WS-TR-AMT-DISPLAY
+           IF TR-LINKED-ACCT-NO NOT = ZERO
+               DISPLAY "LINKED ACCOUNT: " TR-LINKED-ACCT-NO
+           END-IF
+           DISPLAY "BALANCE AFTER: " WS-TR-BAL-DISPLAY
+           DISPLAY "DATE: " TR-DATE
+           DISPLAY "***".
+
+       3400-TRANSFER-FUNDS.
+           PERFORM 2500-VERIFY-PIN
+           IF NOT ACCOUNT-LOCKED
+               MOVE "N" TO WS-XFER-CANCEL-SW
+               DISPLAY "Transfer Funds selected."
+               DISPLAY NEWLINE
+               MOVE WS-ACCT-NO TO AM-ACCT-NO
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Account lookup error."
+               END-READ
+               MOVE AM-BALANCE TO WS-BALANCE
+               MOVE AM-OVERDRAFT-LIMIT TO WS-OVERDRAFT-LIMIT
+               MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+               DISPLAY "Current Balance:  " WS-BALANCE-DISPLAY
+               PERFORM 4300-GET-XFER-DEST
+               MOVE WS-XFER-TO-ACCT TO AM-ACCT-NO
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Destination account not found. "
+                               "Transfer cancelled."
+                       MOVE "Y" TO WS-XFER-CANCEL-SW
+               END-READ
+               IF WS-XFER-CANCEL-SW = "N"
+                   MOVE AM-NAME TO WS-XFER-DEST-NAME
+                   PERFORM 4400-GET-XFER-AMOUNT
+                   IF WS-XFER-CANCEL-SW = "N"
+                       *> Debit the source first, then credit the
+                       *> destination, so an interruption between the
+                       *> two REWRITEs can only lose a leg, never
+                       *> duplicate funds.
+                       MOVE WS-ACCT-NO TO AM-ACCT-NO
+                       READ ACCOUNT-MASTER-FILE
+                           INVALID KEY
+                               DISPLAY "Account lookup error."
+                       END-READ
+                       SUBTRACT WS-XFER-AMOUNT FROM AM-BALANCE
+                       REWRITE ACCOUNT-MASTER-RECORD
+                           INVALID KEY
+                               DISPLAY "Update failed."
+                       END-REWRITE
+                       MOVE AM-BALANCE TO WS-BALANCE
+                       MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+                       MOVE "N" TO WS-XFER-DEST-OK-SW
+                       MOVE WS-XFER-TO-ACCT TO AM-ACCT-NO
+                       READ ACCOUNT-MASTER-FILE
+                           INVALID KEY
+                               DISPLAY "Destination account lookup "
+                                       "error."
+                           NOT INVALID KEY
+                               ADD WS-XFER-AMOUNT TO AM-BALANCE
+                               REWRITE ACCOUNT-MASTER-RECORD
+                                   INVALID KEY
+                                       DISPLAY "Update failed."
+                                   NOT INVALID KEY
+                                       MOVE "Y" TO WS-XFER-DEST-OK-SW
+                               END-REWRITE
+                       END-READ
+                       IF WS-XFER-DEST-OK-SW = "Y"
+                           MOVE AM-BALANCE TO WS-XFER-DEST-NEW-BAL
+                           DISPLAY "NEW Balance:  " WS-BALANCE-DISPLAY
+                           DISPLAY "Transferred to: "
+                                   FUNCTION TRIM(WS-XFER-DEST-NAME)
+                           DISPLAY NEWLINE
+                           MOVE WS-ACCT-NO TO WS-TRAN-ACCT-NO
+                           MOVE "XFRD" TO WS-TRAN-TYPE
+                           MOVE WS-XFER-AMOUNT TO WS-TRAN-AMOUNT
+                           MOVE WS-XFER-TO-ACCT TO WS-TRAN-LINKED-ACCT
+                           MOVE WS-BALANCE TO WS-TRAN-BALANCE-AFTER
+                           PERFORM 5000-LOG-TRANSACTION
+                           MOVE WS-XFER-TO-ACCT TO WS-TRAN-ACCT-NO
+                           MOVE "XFRC" TO WS-TRAN-TYPE
+                           MOVE WS-XFER-AMOUNT TO WS-TRAN-AMOUNT
+                           MOVE WS-ACCT-NO TO WS-TRAN-LINKED-ACCT
+                           MOVE WS-XFER-DEST-NEW-BAL
+                               TO WS-TRAN-BALANCE-AFTER
+                           PERFORM 5000-LOG-TRANSACTION
+                       ELSE
+                           *> The credit leg never posted, so reverse
+                           *> the debit already rewritten to the
+                           *> source above. Nothing is logged to
+                           *> transaction history, since net nothing
+                           *> happened to either account.
+                           MOVE WS-ACCT-NO TO AM-ACCT-NO
+                           READ ACCOUNT-MASTER-FILE
+                               INVALID KEY
+                                   DISPLAY "Account lookup error "
+                                           "during reversal."
+                           END-READ
+                           ADD WS-XFER-AMOUNT TO AM-BALANCE
+                           REWRITE ACCOUNT-MASTER-RECORD
+                               INVALID KEY
+                                   DISPLAY "Reversal update failed."
+                           END-REWRITE
+                           MOVE AM-BALANCE TO WS-BALANCE
+                           MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+                           DISPLAY "Transfer failed; destination "
+                                   "credit could not be posted."
+                           DISPLAY "Debit reversed. Balance:  "
+                                   WS-BALANCE-DISPLAY
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       4300-GET-XFER-DEST.
+           MOVE "N" TO WS-XFER-DONE-SW
+           PERFORM UNTIL WS-XFER-DONE-SW = "Y"
+               DISPLAY "Enter Destination Account Number: "
+               ACCEPT WS-XFER-TO-ACCT-TEXT
+               IF FUNCTION TRIM(WS-XFER-TO-ACCT-TEXT) IS NUMERIC
+                  AND FUNCTION TRIM(WS-XFER-TO-ACCT-TEXT) > ZERO
+                   MOVE FUNCTION TRIM(WS-XFER-TO-ACCT-TEXT)
+                       TO WS-XFER-TO-ACCT
+                   IF WS-XFER-TO-ACCT = WS-ACCT-NO
+                       DISPLAY "Cannot transfer to the same account."
+                   ELSE
+                       MOVE "Y" TO WS-XFER-DONE-SW
+                   END-IF
+               ELSE
+                   DISPLAY "Invalid account number. Enter digits "
+                           "only, greater than zero."
+               END-IF
+           END-PERFORM.
+
+       4400-GET-XFER-AMOUNT.
+           MOVE "N" TO WS-XFER-DONE-SW
+           PERFORM UNTIL WS-XFER-DONE-SW = "Y"
+               DISPLAY "Enter Transfer Amount (or C to cancel): "
+               ACCEPT WS-XFER-AMOUNT-TEXT
+               IF FUNCTION UPPER-CASE(WS-XFER-AMOUNT-TEXT(1:1)) = "C"
+                   DISPLAY "Transfer cancelled."
+                   MOVE "Y" TO WS-XFER-CANCEL-SW
+                   MOVE "Y" TO WS-XFER-DONE-SW
+               ELSE
+                   MOVE FUNCTION TRIM(WS-XFER-AMOUNT-TEXT)
+                       TO WS-AMOUNT-TRIMMED
+                   COMPUTE WS-AMOUNT-TEST-CODE =
+                           FUNCTION TEST-NUMVAL(WS-AMOUNT-TRIMMED)
+                   IF WS-AMOUNT-TEST-CODE = 0
+                       COMPUTE WS-NUMVAL-AMOUNT =
+                               FUNCTION NUMVAL(WS-AMOUNT-TRIMMED)
+                   END-IF
+                   IF WS-AMOUNT-TEST-CODE = 0
+                      AND WS-NUMVAL-AMOUNT > ZERO
+                      AND WS-NUMVAL-AMOUNT <= 9999999.99
+                       MOVE WS-NUMVAL-AMOUNT TO WS-XFER-AMOUNT
+                       IF WS-XFER-AMOUNT <=
+                               WS-BALANCE + WS-OVERDRAFT-LIMIT
+                           MOVE "Y" TO WS-XFER-DONE-SW
+                       ELSE
+                           DISPLAY "Amount Exceeds Balance And "
+                                   "Overdraft Limit"
+                           DISPLAY "Please Enter A Smaller Amount Or "
+                                   "'C' To Cancel"
+                       END-IF
+                   ELSE
+                       DISPLAY "Invalid amount. Enter a positive "
+                               "value up to 9999999.99 (e.g. 150.50) "
+                               "or 'C' to cancel."
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3500-STATEMENT-EXPORT.
+           DISPLAY "Generating account statement..."
+           OPEN OUTPUT STATEMENT-FILE
+           IF WS-STMT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open STATEMENT.TXT for output "
+                       "(status " WS-STMT-FILE-STATUS "). Statement "
+                       "not generated."
+           ELSE
+               MOVE SPACES TO STATEMENT-LINE
+               STRING "ACCOUNT STATEMENT FOR: " FUNCTION TRIM(WS-NAME)
+                   DELIMITED BY SIZE INTO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+               MOVE SPACES TO STATEMENT-LINE
+               STRING "ACCOUNT NUMBER: " WS-ACCT-NO
+                   DELIMITED BY SIZE INTO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+               MOVE SPACES TO STATEMENT-LINE
+               STRING "CURRENT BALANCE: " WS-BALANCE-DISPLAY
+                   DELIMITED BY SIZE INTO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+               MOVE SPACES TO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+               MOVE SPACES TO STATEMENT-LINE
+               STRING "TRANS#   TYPE   AMOUNT      LINKED   DATE     "
+                      "  BALANCE"
+                   DELIMITED BY SIZE INTO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+               MOVE "N" TO WS-TRAN-EOF-SW
+               OPEN INPUT TRANSACTION-FILE
+               IF WS-TRAN-FILE-STATUS NOT = "35"
+                   PERFORM UNTIL WS-TRAN-EOF-SW = "Y"
+                       READ TRANSACTION-FILE
+                           AT END
+                               MOVE "Y" TO WS-TRAN-EOF-SW
+                           NOT AT END
+                               IF TR-ACCT-NO = WS-ACCT-NO
+                                   PERFORM 3510-WRITE-STATEMENT-LINE
+                               END-IF
+                       END-READ
                    END-PERFORM
-               WHEN 5
-                   DISPLAY WS-GOODBYE  FUNCTION TRIM(WS-NAME)  "!"
-                   STOP RUN
-               WHEN OTHER
-                   DISPLAY "Invalid input, try again."
-           END-EVALUATE
-        END-PERFORM.
+                   CLOSE TRANSACTION-FILE
+               END-IF
+               CLOSE STATEMENT-FILE
+               DISPLAY "Statement written to STATEMENT.TXT"
+           END-IF.
 
-           STOP RUN.
-  
\ No newline at end of file
+       3510-WRITE-STATEMENT-LINE.
+           MOVE TR-AMT TO WS-TR-AMT-DISPLAY
+           MOVE TR-BALANCE-AFTER TO WS-TR-BAL-DISPLAY
+           MOVE SPACES TO STATEMENT-LINE
+           STRING TR-TRANS-ID        " "
+                  TR-TYPE             "   "
+                  WS-TR-AMT-DISPLAY   "   "
+                  TR-LINKED-ACCT-NO   "   "
+                  TR-DATE             "   "
+                  WS-TR-BAL-DISPLAY
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       3600-POST-INTEREST.
+           PERFORM 2500-VERIFY-PIN
+           IF NOT ACCOUNT-LOCKED
+               MOVE WS-ACCT-NO TO AM-ACCT-NO
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Account lookup error."
+               END-READ
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+               *> Interest accrues once per calendar day, driven by
+               *> AM-LAST-INTEREST-DATE, so it cannot be minted
+               *> repeatedly off a growing balance within one sitting
+               *> just by re-selecting this option.
+               IF AM-LAST-INTEREST-DATE = WS-TODAY-DATE
+                   DISPLAY "Interest has already been posted to this "
+                           "account today."
+               ELSE
+                   IF AM-BALANCE <= ZERO
+                       MOVE ZERO TO WS-INTEREST-AMOUNT
+                   ELSE
+                       EVALUATE TRUE
+                           WHEN AM-BALANCE < WS-INTEREST-TIER1-CEILING
+                               MOVE WS-INTEREST-TIER1-RATE
+                                   TO WS-INTEREST-RATE
+                           WHEN AM-BALANCE < WS-INTEREST-TIER2-CEILING
+                               MOVE WS-INTEREST-TIER2-RATE
+                                   TO WS-INTEREST-RATE
+                           WHEN OTHER
+                               MOVE WS-INTEREST-TIER3-RATE
+                                   TO WS-INTEREST-RATE
+                       END-EVALUATE
+                       COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                               AM-BALANCE * WS-INTEREST-RATE
+                   END-IF
+                   MOVE WS-TODAY-DATE TO AM-LAST-INTEREST-DATE
+                   IF WS-INTEREST-AMOUNT > ZERO
+                       ADD WS-INTEREST-AMOUNT TO AM-BALANCE
+                       REWRITE ACCOUNT-MASTER-RECORD
+                           INVALID KEY
+                               DISPLAY "Update failed."
+                       END-REWRITE
+                       MOVE AM-BALANCE TO WS-BALANCE
+                       MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+                       DISPLAY "Interest Posted: $" WS-INTEREST-AMOUNT
+                       DISPLAY "NEW Balance:  " WS-BALANCE-DISPLAY
+                       MOVE WS-ACCT-NO TO WS-TRAN-ACCT-NO
+                       MOVE "INTR" TO WS-TRAN-TYPE
+                       MOVE WS-INTEREST-AMOUNT TO WS-TRAN-AMOUNT
+                       MOVE ZERO TO WS-TRAN-LINKED-ACCT
+                       MOVE WS-BALANCE TO WS-TRAN-BALANCE-AFTER
+                       PERFORM 5000-LOG-TRANSACTION
+                   ELSE
+                       REWRITE ACCOUNT-MASTER-RECORD
+                           INVALID KEY
+                               DISPLAY "Update failed."
+                       END-REWRITE
+                       DISPLAY "No interest applicable at this time."
+                   END-IF
+               END-IF
+           END-IF.
+
+       5000-LOG-TRANSACTION.
+           ADD 1 TO WS-NEXT-TRANS-ID
+           OPEN EXTEND TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-FILE
+               CLOSE TRANSACTION-FILE
+               OPEN EXTEND TRANSACTION-FILE
+           END-IF
+           MOVE WS-TRAN-ACCT-NO TO TR-ACCT-NO
+           MOVE WS-NEXT-TRANS-ID TO TR-TRANS-ID
+           MOVE WS-TRAN-TYPE TO TR-TYPE
+           MOVE WS-TRAN-AMOUNT TO TR-AMT
+           MOVE WS-TRAN-LINKED-ACCT TO TR-LINKED-ACCT-NO
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TR-DATE
+           MOVE WS-TRAN-BALANCE-AFTER TO TR-BALANCE-AFTER
+           WRITE TRANSACTION-RECORD
+           CLOSE TRANSACTION-FILE.
+
+       9000-TERMINATE.
+           CLOSE ACCOUNT-MASTER-FILE.
